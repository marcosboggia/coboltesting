@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    "SALSLIST".
+000300 AUTHOR.        D SCHAEFFER.
+000400 INSTALLATION.  SALES SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800* REMARKS.
+000900*     FLAT ROW-BY-ROW LISTING OF THE SALES TABLE.  OPENS ITS OWN
+001000*     CURSOR, FETCHES EVERY SALES ROW, AND WRITES EACH ONE OUT
+001100*     TO LISTING-FILE VIA SALESREC, SO THERE IS A BROWSE OF
+001200*     SALES TO HAND TO A CALLER INSTEAD OF ONLY EVER GETTING
+001300*     GET-SUM'S RUNNING TOTAL OUT OF NEWSALE.  RUN ON ITS OWN
+001400*     SCHEDULE - NOT CALLED BY NEWSALE OR SALSDRV.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-08  DPS  NEW PROGRAM.  SPLIT OUT OF NEWSALE'S
+001800*                      SELECT-ROWS, WHICH WAS BEING PERFORMED
+001900*                      ON EVERY SUCCESSFUL INSERT AND RE-LISTING
+002000*                      THE ENTIRE SALES TABLE EACH TIME.
+002100*
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LISTING-FILE ASSIGN TO LISTFILE
+002700         ORGANIZATION IS SEQUENTIAL.
+002800******************************************************************
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  LISTING-FILE
+003200     RECORDING MODE IS F.
+003300 01  LISTING-REC             PIC X(64).
+003400******************************************************************
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-SWITCHES.
+003700     05  WS-FETCH-EOF-SW     PIC X(01)   VALUE "N".
+003800         88  FETCH-EOF           VALUE "Y".
+003900*
+004000 77  WS-LISTED-COUNT         PIC 9(09)   VALUE ZERO COMP.
+004100*
+004200     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004300     COPY SALESREC.
+004400     EXEC SQL END DECLARE SECTION END-EXEC.
+004500     EXEC SQL INCLUDE SQLCA END-EXEC.
+004600******************************************************************
+004700 PROCEDURE DIVISION.
+004800*
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005100     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT
+005200         UNTIL FETCH-EOF.
+005300     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+005400     GOBACK.
+005500*
+005600******************************************************************
+005700* 1000-INITIALIZE - OPEN THE LISTING FILE AND THE SALES CURSOR.
+005800******************************************************************
+005900 1000-INITIALIZE.
+006000     OPEN OUTPUT LISTING-FILE.
+006100     EXEC SQL
+006200        DECLARE SALSLIST-CUR CURSOR FOR
+006300           SELECT SALES_PERSON, SALES_TKT_NO, SALES_TKT_DATE,
+006400                  SALES_PRODUCT, SALES_QTY, SALES_UNIT_PRICE,
+006500                  SALES_EXT_AMT
+006600             FROM SALES
+006700     END-EXEC.
+006800     EXEC SQL OPEN SALSLIST-CUR END-EXEC.
+006900     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+007000 1000-EXIT.
+007100     EXIT.
+007200*
+007300******************************************************************
+007400* 2000-PROCESS-ROW - WRITE ONE SALES ROW TO THE LISTING FILE.
+007500******************************************************************
+007600 2000-PROCESS-ROW.
+007700     MOVE SALES-RECORD TO LISTING-REC.
+007800     WRITE LISTING-REC.
+007900     ADD 1 TO WS-LISTED-COUNT.
+008000     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+008100 2000-EXIT.
+008200     EXIT.
+008300*
+008400 2100-FETCH-ROW.
+008500     EXEC SQL
+008600        FETCH SALSLIST-CUR INTO :SALES-PERSON, :SALES-TKT-NO,
+008700                                :SALES-TKT-DATE, :SALES-PRODUCT,
+008800                                :SALES-QTY, :SALES-UNIT-PRICE,
+008900                                :SALES-EXT-AMT
+009000     END-EXEC.
+009100     IF SQLCODE IS NOT EQUAL TO 0
+009200         SET FETCH-EOF TO TRUE
+009300     END-IF.
+009400 2100-EXIT.
+009500     EXIT.
+009600*
+009700******************************************************************
+009800* 4000-TERMINATE - CLOSE THE CURSOR AND THE LISTING FILE.
+009900******************************************************************
+010000 4000-TERMINATE.
+010100     DISPLAY "SALSLIST - ROWS LISTED: " WS-LISTED-COUNT.
+010200     EXEC SQL CLOSE SALSLIST-CUR END-EXEC.
+010300     CLOSE LISTING-FILE.
+010400 4000-EXIT.
+010500     EXIT.
