@@ -0,0 +1,262 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    "SALSDRV".
+000300 AUTHOR.        D SCHAEFFER.
+000400 INSTALLATION.  SALES SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800* REMARKS.
+000900*     DAILY SALES BATCH DRIVER.  READS THE DAY'S TICKET FILE
+001000*     AND CALLS NEWSALE ONCE PER TICKET, TALLYING INSERTS
+001100*     AGAINST REJECTS AND PRINTING A RUN SUMMARY.  A CHECKPOINT
+001200*     RECORD IS WRITTEN EVERY CKPT-INTERVAL TICKETS SO A RERUN
+001300*     WITH PARM='RESTART' CAN SKIP EVERYTHING ALREADY COMMITTED
+001400*     AND RESUME CLEAN AFTER AN ABEND.
+001500*
+001600* MODIFICATION HISTORY.
+001700*     2026-08-08  DPS  NEW PROGRAM.
+001800*     2026-08-08  DPS  ADDED CHECKPOINT/RESTART SUPPORT.
+001810*     2026-08-08  DPS  LK-PARM NOW RECEIVES THE 2-BYTE BINARY
+001820*                      PARM LENGTH AHEAD OF THE TEXT, AS THE
+001830*                      OPERATING SYSTEM ACTUALLY PASSES IT TO
+001840*                      THE INITIAL PROGRAM OF A JOB STEP - THE
+001850*                      RESTART TEST WAS COMPARING AGAINST THE
+001860*                      LENGTH HALFWORD AND COULD NEVER MATCH.
+001870*     2026-08-08  DPS  1100-READ-CHECKPOINT WAS ALSO RESTORING
+001872*                      WS-TICKET-COUNT FROM THE CHECKPOINT, BUT
+001874*                      THAT FIELD IS THE LIVE POSITION COUNTER
+001876*                      2100-READ-TICKET ADVANCES AGAINST THE
+001878*                      FRESHLY REOPENED TICKET-FILE - RESTORING
+001880*                      IT MADE 2200-CHECK-SKIP STOP SKIPPING ON
+001882*                      THE VERY FIRST TICKET, REPROCESSING AND
+001884*                      RE-INSERTING EVERYTHING ALREADY COMMITTED.
+001886*                      WS-TICKET-COUNT NOW STAYS AT ZERO COMING
+001888*                      OUT OF THE CHECKPOINT READ AND IS LEFT TO
+001890*                      TRACK THE FRESH TOP-OF-FILE PASS; ONLY
+001892*                      WS-RESTART-POINT IS RESTORED FOR SKIPPING.
+001900*
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TICKET-FILE     ASSIGN TO TKTFILE
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT SUMMARY-FILE    ASSIGN TO SUMFILE
+002900         ORGANIZATION IS SEQUENTIAL.
+003000******************************************************************
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  TICKET-FILE
+003400     RECORDING MODE IS F.
+003500 01  TICKET-REC              PIC X(50).
+003600*
+003700 FD  CHECKPOINT-FILE
+003800     RECORDING MODE IS F.
+003900 01  CHECKPOINT-REC          PIC X(35).
+004000*
+004100 FD  SUMMARY-FILE
+004200     RECORDING MODE IS F.
+004300 01  SUMMARY-REC             PIC X(92).
+004400******************************************************************
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-SWITCHES.
+004700     05  WS-TICKET-EOF-SW    PIC X(01)   VALUE "N".
+004800         88  TICKET-EOF          VALUE "Y".
+004900     05  WS-RESTART-SW       PIC X(01)   VALUE "N".
+005000         88  RESTART-RUN         VALUE "Y".
+005100     05  WS-SKIPPING-SW      PIC X(01)   VALUE "N".
+005200         88  STILL-SKIPPING      VALUE "Y".
+005300*
+005400 77  WS-TICKET-COUNT         PIC 9(09)   VALUE ZERO COMP.
+005500 77  WS-INSERTED-COUNT       PIC 9(09)   VALUE ZERO COMP.
+005600 77  WS-REJECTED-COUNT       PIC 9(09)   VALUE ZERO COMP.
+005700 77  WS-CKPT-INTERVAL        PIC 9(05)   VALUE 00500 COMP.
+005800 77  WS-SINCE-CKPT           PIC 9(05)   VALUE ZERO COMP.
+005900 77  WS-RESTART-POINT        PIC 9(09)   VALUE ZERO COMP.
+006000*
+006100 COPY TKTREC.
+006200 COPY CHKPTREC.
+006300*
+006400 01  WS-RUN-DATE             PIC 9(08).
+006500*
+006600* FIELDS PASSED TO/FROM NEWSALE - ORDER MUST MATCH ITS LINKAGE.
+006700 01  WS-NS-SPERSON           PIC X(15).
+006710 01  WS-NS-TKT-NO            PIC 9(09).
+006720 01  WS-NS-PRODUCT           PIC X(12).
+006800 01  WS-NS-QTY               PIC S9(9)   USAGE COMP-5.
+006810 01  WS-NS-UNIT-PRICE        PIC S9(7)V99 USAGE COMP-3.
+006900 01  WS-NS-JOB-ID            PIC X(08)   VALUE "SALSDRV ".
+007000 01  WS-NS-TERM-ID           PIC X(08)   VALUE "BATCH   ".
+007100 01  WS-NS-SALESSUM          PIC S9(9)V99 USAGE COMP-3.
+007200 01  WS-NS-RETCODE           PIC X(02).
+007300     88  WS-NS-RC-OK             VALUE "00".
+007400*
+007500 01  WS-SUMMARY-LINE.
+007600     05  FILLER              PIC X(20)   VALUE
+007700         "SALSDRV RUN SUMMARY:".
+007800     05  FILLER              PIC X(01)   VALUE SPACE.
+007900     05  SUM-LBL-1           PIC X(10)   VALUE "TICKETS=".
+008000     05  SUM-TICKETS         PIC ZZZZZZZZ9.
+008100     05  FILLER              PIC X(01)   VALUE SPACE.
+008200     05  SUM-LBL-2           PIC X(10)   VALUE "INSERTED=".
+008300     05  SUM-INSERTED        PIC ZZZZZZZZ9.
+008400     05  FILLER              PIC X(01)   VALUE SPACE.
+008500     05  SUM-LBL-3           PIC X(10)   VALUE "REJECTED=".
+008600     05  SUM-REJECTED        PIC ZZZZZZZZ9.
+008700     05  FILLER              PIC X(12)   VALUE SPACES.
+008800******************************************************************
+008900 LINKAGE SECTION.
+009000 01  LK-PARM.
+009010     05  LK-PARM-LEN         PIC S9(4)   USAGE COMP.
+009020     05  LK-PARM-TEXT        PIC X(08).
+009100******************************************************************
+009200 PROCEDURE DIVISION USING LK-PARM.
+009300*
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009600     PERFORM 2000-PROCESS-TICKET THRU 2000-EXIT
+009700         UNTIL TICKET-EOF.
+009800     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+009900     GOBACK.
+010000*
+010100******************************************************************
+010200* 1000-INITIALIZE - OPEN FILES, ESTABLISH RESTART POSITION.
+010300******************************************************************
+010400 1000-INITIALIZE.
+010500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+010600     IF LK-PARM-TEXT(1:7) IS EQUAL TO "RESTART"
+010700         SET RESTART-RUN TO TRUE
+010800     END-IF.
+010900     OPEN INPUT  TICKET-FILE.
+011000     OPEN OUTPUT SUMMARY-FILE.
+011100     IF RESTART-RUN
+011200         PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+011300         SET STILL-SKIPPING TO TRUE
+011400         OPEN EXTEND CHECKPOINT-FILE
+011500     ELSE
+011600         MOVE ZERO TO WS-TICKET-COUNT
+011700         MOVE ZERO TO WS-INSERTED-COUNT
+011800         MOVE ZERO TO WS-REJECTED-COUNT
+011900         OPEN OUTPUT CHECKPOINT-FILE
+012000     END-IF.
+012100     PERFORM 2100-READ-TICKET THRU 2100-EXIT.
+012200 1000-EXIT.
+012300     EXIT.
+012400*
+012500******************************************************************
+012600* 1100-READ-CHECKPOINT - PICK UP THE RESTART POINT AND TALLIES
+012700*     FROM THE LAST CHECKPOINT RECORD WRITTEN BEFORE THE ABEND.
+012800******************************************************************
+012900 1100-READ-CHECKPOINT.
+013000     OPEN INPUT CHECKPOINT-FILE.
+013100     MOVE ZERO TO WS-TICKET-COUNT WS-INSERTED-COUNT
+013200                  WS-REJECTED-COUNT WS-RESTART-POINT.
+013300 1100-READ-NEXT.
+013400     READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+013500         AT END
+013600             GO TO 1100-EXIT
+013700     END-READ.
+013900     MOVE CKPT-INSERTED-CNT TO WS-INSERTED-COUNT.
+014000     MOVE CKPT-REJECTED-CNT TO WS-REJECTED-COUNT.
+014100     MOVE CKPT-TKT-COUNT    TO WS-RESTART-POINT.
+014200     GO TO 1100-READ-NEXT.
+014300 1100-EXIT.
+014400     CLOSE CHECKPOINT-FILE.
+014500     EXIT.
+014600*
+014700******************************************************************
+014800* 2000-PROCESS-TICKET - DRIVE ONE TICKET THROUGH NEWSALE, UNLESS
+014900*     IT FALLS AT OR BEFORE THE RESTART POINT, IN WHICH CASE IT
+015000*     WAS ALREADY COMMITTED ON THE PRIOR RUN AND IS JUST SKIPPED.
+015100******************************************************************
+015200 2000-PROCESS-TICKET.
+015300     IF STILL-SKIPPING
+015400         PERFORM 2200-CHECK-SKIP THRU 2200-EXIT
+015500     ELSE
+015600         PERFORM 2300-CALL-NEWSALE THRU 2300-EXIT
+015700         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+015800     END-IF.
+015900     PERFORM 2100-READ-TICKET THRU 2100-EXIT.
+016000 2000-EXIT.
+016100     EXIT.
+016200*
+016300 2100-READ-TICKET.
+016400     READ TICKET-FILE INTO TICKET-RECORD
+016500         AT END
+016600             SET TICKET-EOF TO TRUE
+016700     END-READ.
+016800     IF NOT TICKET-EOF
+016900         ADD 1 TO WS-TICKET-COUNT
+017000     END-IF.
+017100 2100-EXIT.
+017200     EXIT.
+017300*
+017400 2200-CHECK-SKIP.
+017500     IF WS-TICKET-COUNT IS GREATER THAN WS-RESTART-POINT
+017600         SET WS-SKIPPING-SW TO "N"
+017700         PERFORM 2300-CALL-NEWSALE THRU 2300-EXIT
+017800         PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+017900     END-IF.
+018000 2200-EXIT.
+018100     EXIT.
+018200*
+018300 2300-CALL-NEWSALE.
+018400     MOVE TKT-SPERSON    TO WS-NS-SPERSON.
+018410     MOVE TKT-NO         TO WS-NS-TKT-NO.
+018420     MOVE TKT-PRODUCT    TO WS-NS-PRODUCT.
+018500     MOVE TKT-QTY        TO WS-NS-QTY.
+018510     MOVE TKT-UNIT-PRICE TO WS-NS-UNIT-PRICE.
+018600     CALL "NEWSALE" USING WS-NS-SPERSON
+018610                          WS-NS-TKT-NO
+018620                          WS-NS-PRODUCT
+018700                          WS-NS-QTY
+018710                          WS-NS-UNIT-PRICE
+018800                          WS-NS-JOB-ID
+018900                          WS-NS-TERM-ID
+019000                          WS-NS-SALESSUM
+019100                          WS-NS-RETCODE.
+019200     IF WS-NS-RC-OK
+019300         ADD 1 TO WS-INSERTED-COUNT
+019400     ELSE
+019500         ADD 1 TO WS-REJECTED-COUNT
+019600     END-IF.
+019700 2300-EXIT.
+019800     EXIT.
+019900*
+020000******************************************************************
+020100* 3000-WRITE-CHECKPOINT - EVERY WS-CKPT-INTERVAL TICKETS, DROP A
+020200*     CHECKPOINT RECORD CARRYING THE TICKET COUNT AND TALLIES.
+020300******************************************************************
+020400 3000-WRITE-CHECKPOINT.
+020500     ADD 1 TO WS-SINCE-CKPT.
+020600     IF WS-SINCE-CKPT IS GREATER THAN OR EQUAL TO WS-CKPT-INTERVAL
+020700         PERFORM 3100-BUILD-CHECKPOINT THRU 3100-EXIT
+020800         MOVE ZERO TO WS-SINCE-CKPT
+020900     END-IF.
+021000 3000-EXIT.
+021100     EXIT.
+021200*
+021300 3100-BUILD-CHECKPOINT.
+021400     MOVE WS-RUN-DATE        TO CKPT-RUN-DATE.
+021500     MOVE WS-TICKET-COUNT    TO CKPT-TKT-COUNT.
+021600     MOVE WS-INSERTED-COUNT  TO CKPT-INSERTED-CNT.
+021700     MOVE WS-REJECTED-COUNT  TO CKPT-REJECTED-CNT.
+021800     WRITE CHECKPOINT-REC FROM CHECKPOINT-RECORD.
+021900 3100-EXIT.
+022000     EXIT.
+022100*
+022200******************************************************************
+022300* 4000-TERMINATE - FINAL CHECKPOINT, SUMMARY LINE, CLOSE UP.
+022400******************************************************************
+022500 4000-TERMINATE.
+022600     PERFORM 3100-BUILD-CHECKPOINT THRU 3100-EXIT.
+022700     MOVE WS-TICKET-COUNT   TO SUM-TICKETS.
+022800     MOVE WS-INSERTED-COUNT TO SUM-INSERTED.
+022900     MOVE WS-REJECTED-COUNT TO SUM-REJECTED.
+023000     WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+023100     DISPLAY WS-SUMMARY-LINE.
+023200     CLOSE TICKET-FILE CHECKPOINT-FILE SUMMARY-FILE.
+023300 4000-EXIT.
+023400     EXIT.
