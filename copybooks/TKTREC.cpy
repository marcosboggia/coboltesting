@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  TKTREC.CPY
+      *
+      *  Layout of one input record on the daily sales ticket file fed
+      *  to the batch driver.  One record = one CALL to NEWSALE.  Split
+      *  into a header portion (who the ticket is for, and its ticket
+      *  number) and a detail portion (the one line item on the ticket -
+      *  product, quantity, and unit price).  NEWSALE computes the
+      *  extended amount and stamps the ticket date itself.
+      ******************************************************************
+       01  TICKET-RECORD.
+           05  TKT-HEADER.
+               10  TKT-SPERSON         PIC X(15).
+               10  TKT-NO              PIC 9(09).
+           05  TKT-DETAIL.
+               10  TKT-PRODUCT         PIC X(12).
+               10  TKT-QTY             PIC S9(9).
+               10  TKT-UNIT-PRICE      PIC S9(7)V99 USAGE COMP-3.
