@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  GLEXTREC.CPY
+      *
+      *  Fixed-format layout of one record on the nightly SALES extract
+      *  feed.  Shared by SALSEXTR (which writes it) and the GL / data
+      *  warehouse jobs that read it, so there is one defined, stable
+      *  contract for the feed instead of either side guessing at the
+      *  other's column positions.  DISPLAY fields throughout - this
+      *  record leaves the shop and packed fields don't travel well.
+      ******************************************************************
+       01  GLEXT-RECORD.
+           05  GLEXT-HEADER.
+               10  GLEXT-SPERSON       PIC X(15).
+               10  GLEXT-TKT-NO        PIC 9(09).
+               10  GLEXT-TKT-DATE      PIC 9(08).
+           05  GLEXT-DETAIL.
+               10  GLEXT-PRODUCT       PIC X(12).
+               10  GLEXT-QTY           PIC S9(9).
+               10  GLEXT-UNIT-PRICE    PIC S9(7)V99.
+               10  GLEXT-EXT-AMT       PIC S9(9)V99.
