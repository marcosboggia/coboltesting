@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *
+      *  Host-variable layout matching one SALES_AUDIT row.  Written
+      *  for every successful insert (and, once a row can be changed,
+      *  every correction or void) so a row can always be traced back
+      *  to the job/terminal that produced it and what it looked like
+      *  at the time, not just "it's in the SALES table somewhere".
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-SPERSON         PIC X(15).
+           05  AUD-TKT-NO          PIC 9(09).
+           05  AUD-PRODUCT         PIC X(12).
+           05  AUD-QTY             PIC S9(9).
+           05  AUD-UNIT-PRICE      PIC S9(7)V99 USAGE COMP-3.
+           05  AUD-EXT-AMT         PIC S9(9)V99 USAGE COMP-3.
+           05  AUD-ACTION          PIC X(01).
+               88  AUD-ACT-INSERT      VALUE "I".
+               88  AUD-ACT-CORRECT     VALUE "C".
+               88  AUD-ACT-VOID        VALUE "V".
+           05  AUD-REASON-CD       PIC X(04).
+           05  AUD-JOB-ID          PIC X(08).
+           05  AUD-TERM-ID         PIC X(08).
+           05  AUD-TS-DATE         PIC 9(08).
+           05  AUD-TS-TIME         PIC 9(08).
