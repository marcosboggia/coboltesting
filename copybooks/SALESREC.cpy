@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  SALESREC.CPY
+      *
+      *  Layout of one SALES row.  Shared by SALSLIST, SALSRPT,
+      *  SALSEXTR, SALSCORR, and anything else that needs to agree on
+      *  what a SALES row looks like.  Split into a header portion
+      *  (salesperson, ticket number and date) and a detail portion
+      *  (the line item itself - product, quantity, unit price, and
+      *  the extended amount NEWSALE computes from the two).
+      ******************************************************************
+       01  SALES-RECORD.
+           05  SALES-HEADER.
+               10  SALES-PERSON        PIC X(15).
+               10  SALES-TKT-NO        PIC 9(09).
+               10  SALES-TKT-DATE      PIC 9(08).
+           05  SALES-DETAIL.
+               10  SALES-PRODUCT       PIC X(12).
+               10  SALES-QTY           PIC S9(9).
+               10  SALES-UNIT-PRICE    PIC S9(7)V99 USAGE COMP-3.
+               10  SALES-EXT-AMT       PIC S9(9)V99 USAGE COMP-3.
