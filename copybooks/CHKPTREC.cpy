@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  CHKPTREC.CPY
+      *
+      *  Layout of one checkpoint record written by SALSDRV.  Holds
+      *  the relative count of tickets already run through NEWSALE
+      *  and the running tallies for the job, so a restart can skip
+      *  everything already committed and pick the tallies back up
+      *  instead of reprocessing (and double-inserting) them.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE       PIC 9(08).
+           05  CKPT-TKT-COUNT      PIC 9(09).
+           05  CKPT-INSERTED-CNT   PIC 9(09).
+           05  CKPT-REJECTED-CNT   PIC 9(09).
