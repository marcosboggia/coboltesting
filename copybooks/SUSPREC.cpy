@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  SUSPREC.CPY
+      *
+      *  Layout of one suspense-file record.  A ticket that NEWSALE
+      *  rejects - bad quantity, blank salesperson, a failed employee
+      *  lookup, a bad product or price, or a failed insert - is
+      *  written here instead of being lost, so it can be researched
+      *  and resubmitted with the full line item still intact.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SUSP-SPERSON        PIC X(15).
+           05  SUSP-TKT-NO         PIC 9(09).
+           05  SUSP-PRODUCT        PIC X(12).
+           05  SUSP-QTY            PIC S9(9).
+           05  SUSP-UNIT-PRICE     PIC S9(7)V99 USAGE COMP-3.
+           05  SUSP-RETCODE        PIC X(02).
+           05  SUSP-REASON         PIC X(40).
+           05  SUSP-TS-DATE        PIC 9(08).
+           05  SUSP-TS-TIME        PIC 9(08).
