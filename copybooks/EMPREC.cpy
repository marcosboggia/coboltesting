@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  EMPREC.CPY
+      *
+      *  Layout of one EMPMAST (employee master) row, used wherever a
+      *  salesperson code needs to be validated against the active
+      *  employee roster.
+      ******************************************************************
+       01  EMP-RECORD.
+           05  EMP-ID              PIC X(15).
+           05  EMP-NAME            PIC X(30).
+           05  EMP-STATUS          PIC X(01).
+               88  EMP-ACTIVE          VALUE "A".
+               88  EMP-TERMINATED      VALUE "T".
