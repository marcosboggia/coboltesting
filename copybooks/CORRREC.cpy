@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  CORRREC.CPY
+      *
+      *  Layout of one correction/void request fed to SALSCORR.  Keys
+      *  a previously inserted SALES row by salesperson and ticket
+      *  number, says whether to correct the quantity or void the row
+      *  outright, and carries the reason code that gets logged to
+      *  SALES_AUDIT alongside the change.
+      ******************************************************************
+       01  CORRECTION-RECORD.
+           05  CORR-SPERSON        PIC X(15).
+           05  CORR-TKT-NO         PIC 9(09).
+           05  CORR-ACTION         PIC X(01).
+               88  CORR-IS-CORRECT     VALUE "C".
+               88  CORR-IS-VOID        VALUE "V".
+           05  CORR-NEW-QTY        PIC S9(9).
+           05  CORR-REASON-CD      PIC X(04).
