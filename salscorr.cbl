@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    "SALSCORR".
+000300 AUTHOR.        D SCHAEFFER.
+000400 INSTALLATION.  SALES SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800* REMARKS.
+000900*     CORRECTION/VOID MAINTENANCE RUN FOR THE SALES TABLE.  READS
+001000*     A FILE OF CORRECTION REQUESTS, EACH KEYED BY SALESPERSON
+001100*     AND TICKET NUMBER, AND EITHER CORRECTS THE QUANTITY (AND
+001200*     RECOMPUTES THE EXTENDED AMOUNT) OR VOIDS THE ROW OUTRIGHT.
+001300*     EVERY CHANGE IS LOGGED TO SALES_AUDIT WITH THE REQUEST'S
+001400*     REASON CODE - THIS REPLACES ASKING A DBA TO RUN A MANUAL
+001500*     UPDATE AGAINST PRODUCTION.
+001600*
+001700* MODIFICATION HISTORY.
+001800*     2026-08-08  DPS  NEW PROGRAM.
+001810*     2026-08-08  DPS  WIDENED SUMMARY-REC TO MATCH WS-SUMMARY-
+001820*                      LINE'S ACTUAL LENGTH, AND MADE AUD-QTY
+001830*                      CONSISTENT WITH AUD-EXT-AMT ON A
+001840*                      CORRECTION - BOTH NOW COME FROM THE
+001850*                      ROW'S CURRENT SALES-QTY/SALES-EXT-AMT.
+001860*     2026-08-08  DPS  2400/2500 NOW CHECK SQLCODE AFTER THE
+001862*                      UPDATE/DELETE AND REJECT (RATHER THAN
+001864*                      COUNTING) ON FAILURE.  2400'S EXTENDED-
+001866*                      AMOUNT COMPUTE HAS AN ON SIZE ERROR, AND
+001868*                      2200 CAPS CORR-NEW-QTY AT 999999, FOR
+001870*                      PARITY WITH NEWSALE'S OWN EDITS.
+001900*
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CORRECTION-FILE ASSIGN TO CORRFILE
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT SUMMARY-FILE    ASSIGN TO SUMFILE
+002700         ORGANIZATION IS SEQUENTIAL.
+002800******************************************************************
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CORRECTION-FILE
+003200     RECORDING MODE IS F.
+003300 01  CORRECTION-REC          PIC X(38).
+003400*
+003500 FD  SUMMARY-FILE
+003600     RECORDING MODE IS F.
+003700 01  SUMMARY-REC             PIC X(107).
+003800******************************************************************
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-SWITCHES.
+004200     05  WS-CORR-EOF-SW      PIC X(01)   VALUE "N".
+004300         88  CORRECTION-EOF      VALUE "Y".
+004400*
+004500 77  WS-READ-COUNT           PIC 9(09)   VALUE ZERO COMP.
+004600 77  WS-CORRECTED-COUNT      PIC 9(09)   VALUE ZERO COMP.
+004700 77  WS-VOIDED-COUNT         PIC 9(09)   VALUE ZERO COMP.
+004800 77  WS-REJECTED-COUNT       PIC 9(09)   VALUE ZERO COMP.
+004900*
+005000 01  WS-RETCODE              PIC X(02)   VALUE "00".
+005100     88  WS-RC-OK                VALUE "00".
+005200     88  WS-RC-NOT-FOUND         VALUE "20".
+005300     88  WS-RC-BAD-ACTION        VALUE "21".
+005400     88  WS-RC-BAD-QTY           VALUE "22".
+005410     88  WS-RC-AMT-TOO-LARGE     VALUE "23".
+005420     88  WS-RC-UPDATE-FAIL       VALUE "24".
+005430     88  WS-RC-DELETE-FAIL       VALUE "25".
+005500*
+005600 COPY CORRREC.
+005700*
+005800 01  WS-JOB-ID               PIC X(08)   VALUE "SALSCORR".
+005900 01  WS-TERM-ID              PIC X(08)   VALUE "BATCH   ".
+006000*
+006100 01  WS-SUMMARY-LINE.
+006200     05  FILLER              PIC X(20)   VALUE
+006300         "SALSCORR RUN SUMMARY".
+006400     05  FILLER              PIC X(01)   VALUE SPACE.
+006500     05  SUM-LBL-1           PIC X(08)   VALUE "READ=".
+006600     05  SUM-READ            PIC ZZZZZZZZ9.
+006700     05  FILLER              PIC X(01)   VALUE SPACE.
+006800     05  SUM-LBL-2           PIC X(12)   VALUE "CORRECTED=".
+006900     05  SUM-CORRECTED       PIC ZZZZZZZZ9.
+007000     05  FILLER              PIC X(01)   VALUE SPACE.
+007100     05  SUM-LBL-3           PIC X(08)   VALUE "VOIDED=".
+007200     05  SUM-VOIDED          PIC ZZZZZZZZ9.
+007300     05  FILLER              PIC X(01)   VALUE SPACE.
+007400     05  SUM-LBL-4           PIC X(10)   VALUE "REJECTED=".
+007500     05  SUM-REJECTED        PIC ZZZZZZZZ9.
+007600     05  FILLER              PIC X(09)   VALUE SPACES.
+007700*
+007800     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007900 01  HV-SPERSON               PIC X(15).
+008000 01  HV-TKT-NO                PIC 9(09).
+008100 01  HV-NEW-QTY               PIC S9(9)  USAGE COMP-5.
+008200 01  HV-NEW-EXT-AMT           PIC S9(9)V99 USAGE COMP-3.
+008300     COPY SALESREC.
+008400     COPY AUDITREC.
+008500 01  HV-CURR-DATE             PIC 9(08).
+008600 01  HV-CURR-TIME             PIC 9(08).
+008700     EXEC SQL END DECLARE SECTION END-EXEC.
+008800     EXEC SQL INCLUDE SQLCA END-EXEC.
+008900******************************************************************
+009000 PROCEDURE DIVISION.
+009100*
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009400     PERFORM 2000-PROCESS-CORRECTION THRU 2000-EXIT
+009500         UNTIL CORRECTION-EOF.
+009600     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+009700     GOBACK.
+009800*
+009900******************************************************************
+010000* 1000-INITIALIZE - OPEN THE CORRECTION AND SUMMARY FILES.
+010100******************************************************************
+010200 1000-INITIALIZE.
+010300     OPEN INPUT  CORRECTION-FILE.
+010400     OPEN OUTPUT SUMMARY-FILE.
+010500     PERFORM 2100-READ-CORRECTION THRU 2100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800*
+010900******************************************************************
+011000* 2000-PROCESS-CORRECTION - VALIDATE, LOOK UP THE SALES ROW BY
+011100*     KEY, APPLY THE CORRECTION OR VOID, AND LOG IT.
+011200******************************************************************
+011300 2000-PROCESS-CORRECTION.
+011400     ADD 1 TO WS-READ-COUNT.
+011500     SET WS-RC-OK TO TRUE.
+011600     MOVE CORR-SPERSON TO HV-SPERSON.
+011700     MOVE CORR-TKT-NO  TO HV-TKT-NO.
+011800     PERFORM 2200-VALIDATE-CORRECTION THRU 2200-EXIT.
+011900     IF WS-RC-OK
+012000         PERFORM 2300-LOOKUP-SALES-ROW THRU 2300-EXIT
+012100     END-IF.
+012200     IF WS-RC-OK
+012300         IF CORR-IS-CORRECT
+012400             PERFORM 2400-APPLY-CORRECTION THRU 2400-EXIT
+012500         ELSE
+012600             PERFORM 2500-APPLY-VOID THRU 2500-EXIT
+012700         END-IF
+012800     END-IF.
+012900     IF WS-RC-OK
+013000         PERFORM 2600-WRITE-AUDIT-ROW THRU 2600-EXIT
+013100     ELSE
+013200         ADD 1 TO WS-REJECTED-COUNT
+013300         DISPLAY "SALSCORR REJECTED " CORR-SPERSON " TKT "
+013400                 CORR-TKT-NO " RC=" WS-RETCODE
+013500     END-IF.
+013600     PERFORM 2100-READ-CORRECTION THRU 2100-EXIT.
+013700 2000-EXIT.
+013800     EXIT.
+013900*
+014000 2100-READ-CORRECTION.
+014100     READ CORRECTION-FILE INTO CORRECTION-RECORD
+014200         AT END
+014300             SET CORRECTION-EOF TO TRUE
+014400     END-READ.
+014500 2100-EXIT.
+014600     EXIT.
+014700*
+014800 2200-VALIDATE-CORRECTION.
+014900     IF NOT CORR-IS-CORRECT AND NOT CORR-IS-VOID
+015000         SET WS-RC-BAD-ACTION TO TRUE
+015100     ELSE
+015200         IF CORR-IS-CORRECT AND CORR-NEW-QTY IS LESS THAN
+015300                 OR EQUAL TO ZERO
+015400             SET WS-RC-BAD-QTY TO TRUE
+015410         ELSE
+015420             IF CORR-IS-CORRECT AND CORR-NEW-QTY IS GREATER
+015430                     THAN 999999
+015440                 SET WS-RC-BAD-QTY TO TRUE
+015450             END-IF
+015500         END-IF
+015600     END-IF.
+015700 2200-EXIT.
+015800     EXIT.
+015900*
+016000******************************************************************
+016100* 2300-LOOKUP-SALES-ROW - CONFIRM THE ROW BEING CORRECTED OR
+016200*     VOIDED IS STILL ON FILE, AND PICK UP ITS CURRENT PRICE SO
+016300*     A CORRECTION CAN RECOMPUTE THE EXTENDED AMOUNT.
+016400******************************************************************
+016500 2300-LOOKUP-SALES-ROW.
+016600     EXEC SQL
+016700        SELECT SALES_PRODUCT, SALES_QTY, SALES_UNIT_PRICE,
+016800               SALES_EXT_AMT, SALES_TKT_DATE
+016900          INTO :SALES-PRODUCT, :SALES-QTY, :SALES-UNIT-PRICE,
+017000               :SALES-EXT-AMT, :SALES-TKT-DATE
+017100          FROM SALES
+017200         WHERE SALES_PERSON = :HV-SPERSON
+017300           AND SALES_TKT_NO = :HV-TKT-NO
+017400     END-EXEC.
+017500     IF SQLCODE IS NOT EQUAL TO 0
+017600         SET WS-RC-NOT-FOUND TO TRUE
+017700     END-IF.
+017800 2300-EXIT.
+017900     EXIT.
+018000*
+018100 2400-APPLY-CORRECTION.
+018200     MOVE CORR-NEW-QTY TO HV-NEW-QTY.
+018300     COMPUTE HV-NEW-EXT-AMT = HV-NEW-QTY * SALES-UNIT-PRICE
+018310        ON SIZE ERROR
+018320           SET WS-RC-AMT-TOO-LARGE TO TRUE
+018330     END-COMPUTE.
+018340     IF WS-RC-OK
+018400         EXEC SQL
+018500            UPDATE SALES
+018600               SET SALES_QTY = :HV-NEW-QTY,
+018700                   SALES_EXT_AMT = :HV-NEW-EXT-AMT
+018800             WHERE SALES_PERSON = :HV-SPERSON
+018900               AND SALES_TKT_NO = :HV-TKT-NO
+019000         END-EXEC
+019010         IF SQLCODE IS NOT EQUAL TO 0
+019020             SET WS-RC-UPDATE-FAIL TO TRUE
+019030         ELSE
+019040             MOVE HV-NEW-QTY     TO SALES-QTY
+019050             MOVE HV-NEW-EXT-AMT TO SALES-EXT-AMT
+019300             ADD 1 TO WS-CORRECTED-COUNT
+019310         END-IF
+019320     END-IF.
+019500 2400-EXIT.
+019600     EXIT.
+019700*
+019800 2500-APPLY-VOID.
+019900     EXEC SQL
+020000        DELETE FROM SALES
+020100         WHERE SALES_PERSON = :HV-SPERSON
+020200           AND SALES_TKT_NO = :HV-TKT-NO
+020300     END-EXEC.
+020310     IF SQLCODE IS NOT EQUAL TO 0
+020320         SET WS-RC-DELETE-FAIL TO TRUE
+020330     ELSE
+020340         ADD 1 TO WS-VOIDED-COUNT
+020350     END-IF.
+020500 2500-EXIT.
+020600     EXIT.
+020700*
+020800******************************************************************
+020900* 2600-WRITE-AUDIT-ROW - LOG THE CORRECTION OR VOID TO SALES_AUDIT
+021000*     WITH THE REQUEST'S REASON CODE, JUST LIKE NEWSALE LOGS EVERY
+021100*     INSERT.
+021200******************************************************************
+021300 2600-WRITE-AUDIT-ROW.
+021400     PERFORM 2700-STAMP-CURRENT-TS THRU 2700-EXIT.
+021500     MOVE HV-SPERSON     TO AUD-SPERSON.
+021600     MOVE HV-TKT-NO      TO AUD-TKT-NO.
+021700     MOVE SALES-PRODUCT  TO AUD-PRODUCT.
+021800     MOVE SALES-UNIT-PRICE TO AUD-UNIT-PRICE.
+021850     MOVE SALES-QTY      TO AUD-QTY.
+021900     MOVE SALES-EXT-AMT  TO AUD-EXT-AMT.
+022000     IF CORR-IS-CORRECT
+022100         SET AUD-ACT-CORRECT TO TRUE
+022200     ELSE
+022300         SET AUD-ACT-VOID TO TRUE
+022400     END-IF.
+022600     MOVE CORR-REASON-CD TO AUD-REASON-CD.
+022700     MOVE WS-JOB-ID      TO AUD-JOB-ID.
+022800     MOVE WS-TERM-ID     TO AUD-TERM-ID.
+022900     MOVE HV-CURR-DATE   TO AUD-TS-DATE.
+023000     MOVE HV-CURR-TIME   TO AUD-TS-TIME.
+023100     EXEC SQL
+023200        INSERT INTO SALES_AUDIT
+023300           (AUD_SPERSON, AUD_TKT_NO, AUD_PRODUCT, AUD_QTY,
+023350            AUD_UNIT_PRICE, AUD_EXT_AMT, AUD_ACTION,
+023400            AUD_REASON_CD, AUD_JOB_ID, AUD_TERM_ID,
+023450            AUD_TS_DATE, AUD_TS_TIME)
+023600        VALUES
+023700           (:AUD-SPERSON, :AUD-TKT-NO, :AUD-PRODUCT, :AUD-QTY,
+023800            :AUD-UNIT-PRICE, :AUD-EXT-AMT, :AUD-ACTION,
+023900            :AUD-REASON-CD, :AUD-JOB-ID, :AUD-TERM-ID,
+024000            :AUD-TS-DATE, :AUD-TS-TIME)
+024100     END-EXEC.
+024200 2600-EXIT.
+024300     EXIT.
+024400*
+024500 2700-STAMP-CURRENT-TS.
+024600     ACCEPT HV-CURR-DATE FROM DATE YYYYMMDD.
+024700     ACCEPT HV-CURR-TIME FROM TIME.
+024800 2700-EXIT.
+024900     EXIT.
+025000*
+025100******************************************************************
+025200* 4000-TERMINATE - PRINT THE RUN SUMMARY AND CLOSE UP.
+025300******************************************************************
+025400 4000-TERMINATE.
+025500     MOVE WS-READ-COUNT      TO SUM-READ.
+025600     MOVE WS-CORRECTED-COUNT TO SUM-CORRECTED.
+025700     MOVE WS-VOIDED-COUNT    TO SUM-VOIDED.
+025800     MOVE WS-REJECTED-COUNT  TO SUM-REJECTED.
+025900     WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+026000     DISPLAY WS-SUMMARY-LINE.
+026100     CLOSE CORRECTION-FILE SUMMARY-FILE.
+026200 4000-EXIT.
+026300     EXIT.
