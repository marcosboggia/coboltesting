@@ -0,0 +1,11 @@
+//SALSEXTR JOB  (ACCTNO),'NIGHTLY SALES EXTRACT',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* EXTRACTS THE DAY'S SALES ROWS TO A FIXED-FORMAT FEED FOR THE *
+//* GENERAL LEDGER AND DATA WAREHOUSE JOBS.  RUN AFTER SALSDRV   *
+//* (OR SALSDVRR, IF THE NIGHT'S RUN NEEDED A RESTART) AND       *
+//* BEFORE SALSRPT IN THE NIGHTLY SCHEDULE.                      *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSEXTR
+//GLXFILE  DD   DSN=PROD.SALES.GLEXTRACT.DAILY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
