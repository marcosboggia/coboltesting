@@ -0,0 +1,11 @@
+//SALSLIST JOB  (ACCTNO),'SALES TABLE LISTING',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* FLAT ROW-BY-ROW LISTING OF THE SALES TABLE, FOR WHOEVER     *
+//* NEEDS TO BROWSE IT RATHER THAN JUST SEE A RUNNING TOTAL.     *
+//* RUN ON ITS OWN SCHEDULE - NOT PART OF THE NIGHTLY SALSDRV/   *
+//* SALSEXTR/SALSRPT CHAIN.                                      *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSLIST
+//LISTFILE DD   DSN=PROD.SALES.LISTING.DAILY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
