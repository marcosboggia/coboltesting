@@ -0,0 +1,14 @@
+//SALSDVRR JOB  (ACCTNO),'DAILY SALES RUN - RESTART',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* RESTART FORM OF SALSDRV.  PARM='RESTART' TELLS SALSDRV TO   *
+//* READ BACK THE LAST CHECKPOINT, SKIP EVERY TICKET ALREADY    *
+//* COMMITTED ON THE ABENDED RUN, AND RESUME FROM THERE - USE   *
+//* THIS JOB, NOT SALSDRV, TO RERUN A DAY THAT ABENDED PARTWAY. *
+//* CKPTFILE MUST BE THE SAME DATA SET THE ABENDED RUN WROTE.   *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSDRV,PARM='RESTART'
+//TKTFILE  DD   DSN=PROD.SALES.TICKETS.DAILY,DISP=SHR
+//CKPTFILE DD   DSN=PROD.SALES.CHECKPOINT.DAILY,DISP=SHR
+//SUMFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SUSPFILE DD   DSN=PROD.SALES.SUSPENSE.DAILY,DISP=MOD
