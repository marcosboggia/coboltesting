@@ -0,0 +1,8 @@
+//SALSRPT  JOB  (ACCTNO),'SALES SUBTOTAL REPORT',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* PRINTS THE SALES REPORT GROUPED BY SALESPERSON, WITH A      *
+//* SUBTOTAL AND ROW COUNT PER SALESPERSON AND A GRAND TOTAL.   *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSRPT
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
