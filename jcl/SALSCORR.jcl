@@ -0,0 +1,10 @@
+//SALSCORR JOB  (ACCTNO),'SALES CORRECTION/VOID RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* APPLIES A FILE OF CORRECTION/VOID REQUESTS AGAINST THE SALES *
+//* TABLE, KEYED BY SALESPERSON AND TICKET NUMBER, AND LOGS EACH *
+//* CHANGE TO SALES_AUDIT WITH ITS REASON CODE.                  *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSCORR
+//CORRFILE DD   DSN=PROD.SALES.CORRECTIONS.DAILY,DISP=SHR
+//SUMFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
