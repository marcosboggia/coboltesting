@@ -0,0 +1,15 @@
+//SALSDRV  JOB  (ACCTNO),'DAILY SALES RUN',CLASS=A,MSGCLASS=X
+//*-------------------------------------------------------------*
+//* RUNS THE DAY'S SALES TICKET FILE THROUGH NEWSALE, ONE CALL  *
+//* PER TICKET, AND PRODUCES A RUN SUMMARY OF INSERTS/REJECTS.  *
+//* A CHECKPOINT IS TAKEN PERIODICALLY SO AN ABENDED RUN CAN BE *
+//* RESTARTED - SEE SALSDVRR FOR THE RESTART FORM OF THIS JOB.  *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=SALSDRV
+//TKTFILE  DD   DSN=PROD.SALES.TICKETS.DAILY,DISP=SHR
+//CKPTFILE DD   DSN=PROD.SALES.CHECKPOINT.DAILY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SUMFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SUSPFILE DD   DSN=PROD.SALES.SUSPENSE.DAILY,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA
