@@ -0,0 +1,196 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    "SALSRPT".
+000300 AUTHOR.        D SCHAEFFER.
+000400 INSTALLATION.  SALES SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800* REMARKS.
+000900*     PRINTS A SALES REPORT GROUPED BY SALESPERSON - A DETAIL
+001000*     LINE PER ROW, A SUBTOTAL AND ROW COUNT AT EACH CHANGE OF
+001100*     SALESPERSON, AND A GRAND TOTAL AT THE END.  REPLACES THE
+001200*     OLD PRACTICE OF READING GET-SUM'S SINGLE UNDIFFERENTIATED
+001300*     SUM OUT OF NEWSALE.
+001400*
+001500* MODIFICATION HISTORY.
+001600*     2026-08-08  DPS  NEW PROGRAM.
+001610*     2026-08-08  DPS  DETAIL LINE AND SUBTOTALS NOW CARRY THE
+001620*                      EXTENDED AMOUNT, NOW THAT A SALES ROW IS
+001630*                      A REAL LINE ITEM AND NOT A BARE QUANTITY.
+001640*
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT REPORT-FILE ASSIGN TO RPTFILE
+002300         ORGANIZATION IS SEQUENTIAL.
+002400******************************************************************
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  REPORT-FILE
+002800     RECORDING MODE IS F.
+002900 01  REPORT-REC              PIC X(96).
+003000******************************************************************
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-SWITCHES.
+003300     05  WS-FETCH-EOF-SW     PIC X(01)   VALUE "N".
+003400         88  FETCH-EOF           VALUE "Y".
+003500     05  WS-FIRST-ROW-SW     PIC X(01)   VALUE "Y".
+003600         88  FIRST-ROW           VALUE "Y".
+003700*
+003800 77  WS-SUB-QTY              PIC S9(11)  VALUE ZERO COMP-5.
+003850 77  WS-SUB-AMT              PIC S9(11)V99 VALUE ZERO COMP-3.
+003900 77  WS-SUB-COUNT            PIC 9(09)   VALUE ZERO COMP.
+004000 77  WS-GRAND-QTY            PIC S9(11)  VALUE ZERO COMP-5.
+004050 77  WS-GRAND-AMT            PIC S9(11)V99 VALUE ZERO COMP-3.
+004100 77  WS-GRAND-COUNT          PIC 9(09)   VALUE ZERO COMP.
+004200 01  WS-PREV-SPERSON         PIC X(15)   VALUE SPACES.
+004300*
+004400 01  DETAIL-LINE.
+004500     05  FILLER              PIC X(04)   VALUE "    ".
+004600     05  DTL-SPERSON         PIC X(15).
+004650     05  FILLER              PIC X(02)   VALUE SPACES.
+004660     05  DTL-PRODUCT         PIC X(12).
+004700     05  FILLER              PIC X(02)   VALUE SPACES.
+004800     05  DTL-QTY             PIC ---,---,--9.
+004850     05  FILLER              PIC X(02)   VALUE SPACES.
+004870     05  DTL-AMT             PIC ---,---,--9.99.
+004900     05  FILLER              PIC X(15)   VALUE SPACES.
+005000*
+005100 01  SUBTOTAL-LINE.
+005200     05  FILLER              PIC X(02)   VALUE SPACES.
+005300     05  FILLER              PIC X(12)   VALUE "SUBTOTAL FOR".
+005400     05  FILLER              PIC X(01)   VALUE SPACE.
+005500     05  SUB-SPERSON         PIC X(15).
+005600     05  FILLER              PIC X(02)   VALUE SPACES.
+005700     05  FILLER              PIC X(07)   VALUE "ROWS = ".
+005800     05  SUB-ROW-COUNT       PIC ZZZ,ZZ9.
+005900     05  FILLER              PIC X(02)   VALUE SPACES.
+006000     05  FILLER              PIC X(06)   VALUE "QTY = ".
+006100     05  SUB-TOTAL-QTY       PIC ---,---,--9.
+006150     05  FILLER              PIC X(02)   VALUE SPACES.
+006170     05  FILLER              PIC X(06)   VALUE "AMT = ".
+006180     05  SUB-TOTAL-AMT       PIC ---,---,--9.99.
+006200     05  FILLER              PIC X(03)   VALUE SPACES.
+006300*
+006400 01  GRAND-TOTAL-LINE.
+006500     05  FILLER              PIC X(14)   VALUE "GRAND TOTAL - ".
+006600     05  FILLER              PIC X(07)   VALUE "ROWS = ".
+006700     05  GRD-ROW-COUNT       PIC ZZZ,ZZ9.
+006800     05  FILLER              PIC X(02)   VALUE SPACES.
+006900     05  FILLER              PIC X(06)   VALUE "QTY = ".
+007000     05  GRD-TOTAL-QTY       PIC ---,---,--9.
+007050     05  FILLER              PIC X(02)   VALUE SPACES.
+007070     05  FILLER              PIC X(06)   VALUE "AMT = ".
+007080     05  GRD-TOTAL-AMT       PIC ---,---,--9.99.
+007100     05  FILLER              PIC X(20)   VALUE SPACES.
+007200*
+007300     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+007400 01  HV-SPERSON               PIC X(15).
+007450 01  HV-PRODUCT               PIC X(12).
+007500 01  HV-QTY                   PIC S9(9)  USAGE COMP-5.
+007550 01  HV-UNIT-PRICE            PIC S9(7)V99 USAGE COMP-3.
+007560 01  HV-EXT-AMT               PIC S9(9)V99 USAGE COMP-3.
+007600     EXEC SQL END DECLARE SECTION END-EXEC.
+007700     EXEC SQL INCLUDE SQLCA END-EXEC.
+007800******************************************************************
+007900 PROCEDURE DIVISION.
+008000*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT
+008400         UNTIL FETCH-EOF.
+008500     PERFORM 3000-FINAL-BREAK THRU 3000-EXIT.
+008600     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+008700     GOBACK.
+008800*
+008900******************************************************************
+009000* 1000-INITIALIZE - OPEN THE REPORT FILE AND THE SALES CURSOR.
+009100******************************************************************
+009200 1000-INITIALIZE.
+009300     OPEN OUTPUT REPORT-FILE.
+009400     EXEC SQL
+009500        DECLARE SALSRPT-CUR CURSOR FOR
+009600           SELECT SALES_PERSON, SALES_PRODUCT, SALES_QTY,
+009610                  SALES_UNIT_PRICE, SALES_EXT_AMT
+009700             FROM SALES
+009800            ORDER BY SALES_PERSON
+009900     END-EXEC.
+010000     EXEC SQL OPEN SALSRPT-CUR END-EXEC.
+010100     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+010400*
+010500******************************************************************
+010600* 2000-PROCESS-ROW - ON A CHANGE OF SALESPERSON, BREAK AND PRINT
+010700*     THE SUBTOTAL FOR THE PERSON JUST FINISHED BEFORE STARTING
+010800*     THE NEW ONE'S ACCUMULATORS.
+010900******************************************************************
+011000 2000-PROCESS-ROW.
+011100     IF NOT FIRST-ROW
+011200         IF HV-SPERSON IS NOT EQUAL TO WS-PREV-SPERSON
+011300             PERFORM 2200-WRITE-SUBTOTAL THRU 2200-EXIT
+011400         END-IF
+011500     END-IF.
+011600     SET WS-FIRST-ROW-SW TO "N".
+011700     MOVE HV-SPERSON TO WS-PREV-SPERSON.
+011800     MOVE HV-SPERSON TO DTL-SPERSON.
+011810     MOVE HV-PRODUCT TO DTL-PRODUCT.
+011900     MOVE HV-QTY     TO DTL-QTY.
+011910     MOVE HV-EXT-AMT TO DTL-AMT.
+012000     WRITE REPORT-REC FROM DETAIL-LINE.
+012100     ADD 1 TO WS-SUB-COUNT.
+012200     ADD HV-QTY     TO WS-SUB-QTY.
+012210     ADD HV-EXT-AMT TO WS-SUB-AMT.
+012300     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+012400 2000-EXIT.
+012500     EXIT.
+012600*
+012700 2100-FETCH-ROW.
+012800     EXEC SQL
+012900        FETCH SALSRPT-CUR INTO :HV-SPERSON, :HV-PRODUCT, :HV-QTY,
+012910                               :HV-UNIT-PRICE, :HV-EXT-AMT
+013000     END-EXEC.
+013100     IF SQLCODE IS NOT EQUAL TO 0
+013200         SET FETCH-EOF TO TRUE
+013300     END-IF.
+013400 2100-EXIT.
+013500     EXIT.
+013600*
+013700 2200-WRITE-SUBTOTAL.
+013800     MOVE WS-PREV-SPERSON TO SUB-SPERSON.
+013900     MOVE WS-SUB-COUNT    TO SUB-ROW-COUNT.
+014000     MOVE WS-SUB-QTY      TO SUB-TOTAL-QTY.
+014050     MOVE WS-SUB-AMT      TO SUB-TOTAL-AMT.
+014100     WRITE REPORT-REC FROM SUBTOTAL-LINE.
+014200     ADD WS-SUB-COUNT TO WS-GRAND-COUNT.
+014300     ADD WS-SUB-QTY   TO WS-GRAND-QTY.
+014310     ADD WS-SUB-AMT   TO WS-GRAND-AMT.
+014400     MOVE ZERO TO WS-SUB-COUNT.
+014500     MOVE ZERO TO WS-SUB-QTY.
+014510     MOVE ZERO TO WS-SUB-AMT.
+014600 2200-EXIT.
+014700     EXIT.
+014800*
+014900******************************************************************
+015000* 3000-FINAL-BREAK - CLOSE OUT THE LAST SALESPERSON'S SUBTOTAL.
+015100******************************************************************
+015200 3000-FINAL-BREAK.
+015300     IF NOT FIRST-ROW
+015400         PERFORM 2200-WRITE-SUBTOTAL THRU 2200-EXIT
+015500     END-IF.
+015600 3000-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 4000-TERMINATE - PRINT THE GRAND TOTAL, CLOSE UP, CLOSE CURSOR.
+016100******************************************************************
+016200 4000-TERMINATE.
+016300     MOVE WS-GRAND-COUNT TO GRD-ROW-COUNT.
+016400     MOVE WS-GRAND-QTY   TO GRD-TOTAL-QTY.
+016450     MOVE WS-GRAND-AMT   TO GRD-TOTAL-AMT.
+016500     WRITE REPORT-REC FROM GRAND-TOTAL-LINE.
+016600     EXEC SQL CLOSE SALSRPT-CUR END-EXEC.
+016700     CLOSE REPORT-FILE.
+016800 4000-EXIT.
+016900     EXIT.
