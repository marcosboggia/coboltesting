@@ -0,0 +1,113 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    "SALSEXTR".
+000300 AUTHOR.        D SCHAEFFER.
+000400 INSTALLATION.  SALES SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED. 2026-08-08.
+000700*
+000800* REMARKS.
+000900*     NIGHTLY EXTRACT OF THE DAY'S SALES ROWS TO A FIXED-FORMAT
+001000*     SEQUENTIAL FILE, LAID OUT VIA GLEXTREC, FOR THE GENERAL
+001100*     LEDGER AND DATA WAREHOUSE FEEDS.  RUNS AFTER SALSDRV AND
+001200*     BEFORE SALSRPT IN THE NIGHTLY SCHEDULE.
+001300*
+001400* MODIFICATION HISTORY.
+001500*     2026-08-08  DPS  NEW PROGRAM.
+001600*
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EXTRACT-FILE ASSIGN TO GLXFILE
+002200         ORGANIZATION IS SEQUENTIAL.
+002300******************************************************************
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  EXTRACT-FILE
+002700     RECORDING MODE IS F.
+002800 01  EXTRACT-REC             PIC X(73).
+002900******************************************************************
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-SWITCHES.
+003200     05  WS-FETCH-EOF-SW     PIC X(01)   VALUE "N".
+003300         88  FETCH-EOF           VALUE "Y".
+003400*
+003500 77  WS-EXTRACT-COUNT        PIC 9(09)   VALUE ZERO COMP.
+003600*
+003700 COPY GLEXTREC.
+003800*
+003900     EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+004000 01  HV-RUN-DATE              PIC 9(08).
+004100     COPY SALESREC.
+004200     EXEC SQL END DECLARE SECTION END-EXEC.
+004300     EXEC SQL INCLUDE SQLCA END-EXEC.
+004400******************************************************************
+004500 PROCEDURE DIVISION.
+004600*
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004900     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT
+005000         UNTIL FETCH-EOF.
+005100     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+005200     GOBACK.
+005300*
+005400******************************************************************
+005500* 1000-INITIALIZE - OPEN THE EXTRACT FILE AND THE SALES CURSOR,
+005600*     SCOPED TO TODAY'S SALES_TKT_DATE ONLY.
+005700******************************************************************
+005800 1000-INITIALIZE.
+005900     ACCEPT HV-RUN-DATE FROM DATE YYYYMMDD.
+006000     OPEN OUTPUT EXTRACT-FILE.
+006100     EXEC SQL
+006200        DECLARE SALSEXTR-CUR CURSOR FOR
+006300           SELECT SALES_PERSON, SALES_TKT_NO, SALES_TKT_DATE,
+006400                  SALES_PRODUCT, SALES_QTY, SALES_UNIT_PRICE,
+006500                  SALES_EXT_AMT
+006600             FROM SALES
+006700            WHERE SALES_TKT_DATE = :HV-RUN-DATE
+006800     END-EXEC.
+006900     EXEC SQL OPEN SALSEXTR-CUR END-EXEC.
+007000     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+007100 1000-EXIT.
+007200     EXIT.
+007300*
+007400******************************************************************
+007500* 2000-PROCESS-ROW - UNPACK ONE SALES ROW INTO THE EXTRACT LAYOUT
+007600*     AND WRITE IT.
+007700******************************************************************
+007800 2000-PROCESS-ROW.
+007900     MOVE SALES-PERSON     TO GLEXT-SPERSON.
+008000     MOVE SALES-TKT-NO     TO GLEXT-TKT-NO.
+008100     MOVE SALES-TKT-DATE   TO GLEXT-TKT-DATE.
+008200     MOVE SALES-PRODUCT    TO GLEXT-PRODUCT.
+008300     MOVE SALES-QTY        TO GLEXT-QTY.
+008400     MOVE SALES-UNIT-PRICE TO GLEXT-UNIT-PRICE.
+008500     MOVE SALES-EXT-AMT    TO GLEXT-EXT-AMT.
+008600     WRITE EXTRACT-REC FROM GLEXT-RECORD.
+008700     ADD 1 TO WS-EXTRACT-COUNT.
+008800     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100*
+009200 2100-FETCH-ROW.
+009300     EXEC SQL
+009400        FETCH SALSEXTR-CUR INTO :SALES-PERSON, :SALES-TKT-NO,
+009500                                :SALES-TKT-DATE, :SALES-PRODUCT,
+009600                                :SALES-QTY, :SALES-UNIT-PRICE,
+009700                                :SALES-EXT-AMT
+009800     END-EXEC.
+009900     IF SQLCODE IS NOT EQUAL TO 0
+010000         SET FETCH-EOF TO TRUE
+010100     END-IF.
+010200 2100-EXIT.
+010300     EXIT.
+010400*
+010500******************************************************************
+010600* 4000-TERMINATE - CLOSE THE CURSOR AND THE EXTRACT FILE.
+010700******************************************************************
+010800 4000-TERMINATE.
+010900     DISPLAY "SALSEXTR - ROWS EXTRACTED: " WS-EXTRACT-COUNT.
+011000     EXEC SQL CLOSE SALSEXTR-CUR END-EXEC.
+011100     CLOSE EXTRACT-FILE.
+011200 4000-EXIT.
+011300     EXIT.
