@@ -1,56 +1,324 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    "NEWSALE".
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  Added edits ahead of INSERT-ROW for a blank
+      *               salesperson or a zero/negative/oversize quantity.
+      *               Rejected tickets now go to a suspense file
+      *               instead of being silently dropped.
+      *   2026-08-08  INSERT-ROW now refuses an unknown or terminated
+      *               salesperson, checked against EMPMAST.
+      *   2026-08-08  Every successful insert now also writes a
+      *               SALES_AUDIT row - who/what/when - and callers
+      *               must supply the submitting job and terminal ID.
+      *   2026-08-08  SELECT-ROWS now actually fetches the cursor it
+      *               opens, writing every SALES row out to a flat
+      *               listing file, and closes the cursor when done.
+      *   2026-08-08  A ticket is now a real line item - product,
+      *               quantity, and unit price - instead of a bare
+      *               quantity.  NEWSALE computes the extended amount
+      *               and carries the ticket number/product/price
+      *               through to SALES, SALES_AUDIT, and the suspense
+      *               file.
+      *   2026-08-08  INSERT-ROW's extended-amount COMPUTE now has an
+      *               ON SIZE ERROR so an oversize qty/price combination
+      *               is rejected to suspense instead of corrupting
+      *               SALES; VALIDATE-ROW also caps IN-UNIT-PRICE as an
+      *               earlier, cheaper catch of the same keying error.
+      *               Unreferenced HV-JOB-ID/HV-TERM-ID declarations
+      *               removed - WRITE-AUDIT-ROW uses IN-JOB-ID/
+      *               IN-TERM-ID directly.
+      *   2026-08-08  WRITE-SUSPENSE-ROW left SUSPENSE-FILE open across
+      *               calls with no CLOSE anywhere in the program,
+      *               unlike every other program in this system, which
+      *               closes everything it opens.  NEWSALE is called
+      *               once per ticket rather than driving its own run
+      *               from start to finish, so there is no natural
+      *               end-of-job paragraph to put a CLOSE in; instead,
+      *               WRITE-SUSPENSE-ROW now opens OUTPUT only the
+      *               first time it ever runs this job (EXTEND on every
+      *               later call) and closes the file again right
+      *               after the write, so the file is never left open
+      *               between calls.
+      *   2026-08-08  SUSPENSE-REC widened to match SUSPREC's current
+      *               length (it was left at its old width when the
+      *               line item fields were added and was truncating
+      *               every suspense row on the right).  SELECT-ROWS
+      *               pulled out of the per-insert path and out of
+      *               this program entirely - it was re-browsing the
+      *               whole SALES table, from scratch, on every single
+      *               successful insert.  The flat listing is now its
+      *               own program, SALSLIST, run on its own schedule,
+      *               the way SALSRPT and SALSEXTR already own their
+      *               cursors instead of riding along inside NEWSALE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSPENSE-REC             PIC X(108).
 
        WORKING-STORAGE SECTION.
+       01  WS-SUSPENSE-STARTED     PIC X(01)   VALUE "N".
+           88  SUSPENSE-FILE-STARTED   VALUE "Y".
+
+       COPY SUSPREC.
+
        01  INSERT-STMT.
            05  FILLER   PIC X(24) VALUE "INSERT INTO SALES (SALES".
-           05  FILLER   PIC X(24) VALUE "_PERSON,SALES) VALUES ('".
+           05  FILLER   PIC X(24) VALUE "_PERSON,SALES_TKT_NO,SAL".
+           05  FILLER   PIC X(24) VALUE "ES_TKT_DATE,SALES_PRODUC".
+           05  FILLER   PIC X(24) VALUE "T,SALES_QTY,SALES_UNIT_P".
+           05  FILLER   PIC X(24) VALUE "RICE,SALES_EXT_AMT) VALU".
+           05  FILLER   PIC X(5)  VALUE "ES ('".
            05  SPERSON  PIC X(16).
            05  FILLER   PIC X(2) VALUE "',".
+           05  STKTNO   PIC 9(9).
+           05  FILLER   PIC X(1) VALUE ",".
+           05  STKTDATE PIC 9(8).
+           05  FILLER   PIC X(2) VALUE ",'".
+           05  SPRODUCT PIC X(12).
+           05  FILLER   PIC X(2) VALUE "',".
            05  SQTY     PIC S9(9).
+           05  FILLER   PIC X(1) VALUE ",".
+           05  SUPRICE  PIC 9(7).99.
+           05  FILLER   PIC X(1) VALUE ",".
+           05  SEXTAMT  PIC 9(9).99.
            05  FILLER   PIC X(1) VALUE ")".
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  INS-SMT-INF.
            05  INS-STMT.
            49  INS-LEN   PIC S9(4) USAGE COMP.
-           49  INS-TEXT  PIC X(100).
-       01  SALESSUM      PIC S9(9)  USAGE COMP-5.
+           49  INS-TEXT  PIC X(250).
+       01  SALESSUM      PIC S9(9)V99 USAGE COMP-3.
+           COPY EMPREC.
+       01  HV-CURR-DATE   PIC 9(08).
+       01  HV-CURR-TIME   PIC 9(08).
+           COPY AUDITREC.
+       01  HV-EXT-AMT     PIC S9(9)V99 USAGE COMP-3.
            EXEC SQL END DECLARE SECTION END-EXEC.
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
        LINKAGE SECTION.
        01  IN-SPERSON    PIC X(15).
+       01  IN-TKT-NO     PIC 9(09).
+       01  IN-PRODUCT    PIC X(12).
        01  IN-SQTY       PIC S9(9)  USAGE COMP-5.
-       01  OUT-SALESSUM  PIC S9(9)  USAGE COMP-5.
+       01  IN-UNIT-PRICE PIC S9(7)V99 USAGE COMP-3.
+       01  IN-JOB-ID     PIC X(08).
+       01  IN-TERM-ID    PIC X(08).
+       01  OUT-SALESSUM  PIC S9(9)V99 USAGE COMP-3.
+       01  OUT-RETCODE   PIC X(02).
+           88  OUT-RC-OK           VALUE "00".
+           88  OUT-RC-BAD-QTY      VALUE "10".
+           88  OUT-RC-BAD-SPERSON  VALUE "11".
+           88  OUT-RC-UNKNOWN-EMP  VALUE "12".
+           88  OUT-RC-TERM-EMP     VALUE "13".
+           88  OUT-RC-INSERT-FAIL  VALUE "14".
+           88  OUT-RC-BAD-PRODUCT  VALUE "15".
+           88  OUT-RC-BAD-PRICE    VALUE "16".
+           88  OUT-RC-AMT-TOO-LARGE VALUE "17".
 
        PROCEDURE DIVISION USING IN-SPERSON
-                                IN-SQTY 
-                                OUT-SALESSUM.
+                                IN-TKT-NO
+                                IN-PRODUCT
+                                IN-SQTY
+                                IN-UNIT-PRICE
+                                IN-JOB-ID
+                                IN-TERM-ID
+                                OUT-SALESSUM
+                                OUT-RETCODE.
        MAINLINE.
            MOVE 0 TO SQLCODE.
+           MOVE "00" TO OUT-RETCODE.
+           PERFORM VALIDATE-ROW.
+           IF NOT OUT-RC-OK
+              PERFORM WRITE-SUSPENSE-ROW
+              GOBACK
+           END-IF.
+           PERFORM LOOKUP-EMPLOYEE.
+           IF NOT OUT-RC-OK
+              PERFORM WRITE-SUSPENSE-ROW
+              GOBACK
+           END-IF.
            PERFORM INSERT-ROW.
+           IF NOT OUT-RC-OK
+              PERFORM WRITE-SUSPENSE-ROW
+              GOBACK
+           END-IF.
            IF SQLCODE IS NOT EQUAL TO 0
+              SET OUT-RC-INSERT-FAIL TO TRUE
+              PERFORM WRITE-SUSPENSE-ROW
               GOBACK
            END-IF.
-           PERFORM SELECT-ROWS.
+           PERFORM WRITE-AUDIT-ROW.
            PERFORM GET-SUM.
            GOBACK.
+      *
+      * VALIDATE-ROW rejects anything INSERT-ROW must not be allowed
+      * to commit: a spaces-filled salesperson code, or a quantity
+      * that is zero, negative, or large enough to be a keying error
+      * rather than a real ticket.
+      *
+       VALIDATE-ROW.
+           IF IN-SPERSON EQUAL TO SPACES
+              SET OUT-RC-BAD-SPERSON TO TRUE
+           ELSE
+              IF IN-PRODUCT EQUAL TO SPACES
+                 SET OUT-RC-BAD-PRODUCT TO TRUE
+              ELSE
+                 IF IN-SQTY IS LESS THAN OR EQUAL TO ZERO
+                    SET OUT-RC-BAD-QTY TO TRUE
+                 ELSE
+                    IF IN-SQTY IS GREATER THAN 999999
+                       SET OUT-RC-BAD-QTY TO TRUE
+                    ELSE
+                       IF IN-UNIT-PRICE IS LESS THAN OR EQUAL TO ZERO
+                          SET OUT-RC-BAD-PRICE TO TRUE
+                       ELSE
+                          IF IN-UNIT-PRICE IS GREATER THAN 999999.99
+                             SET OUT-RC-BAD-PRICE TO TRUE
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      *
+      * LOOKUP-EMPLOYEE confirms the salesperson code is a real,
+      * active row on EMPMAST before the ticket is allowed anywhere
+      * near SALES.
+      *
+       LOOKUP-EMPLOYEE.
+           MOVE IN-SPERSON TO EMP-ID.
+           EXEC SQL
+              SELECT EMP_STATUS INTO :EMP-STATUS
+                FROM EMPMAST
+               WHERE EMP_ID = :EMP-ID
+           END-EXEC.
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF EMP-TERMINATED
+                    SET OUT-RC-TERM-EMP TO TRUE
+                 END-IF
+              WHEN 100
+                 SET OUT-RC-UNKNOWN-EMP TO TRUE
+              WHEN OTHER
+                 SET OUT-RC-UNKNOWN-EMP TO TRUE
+           END-EVALUATE.
        INSERT-ROW.
-           MOVE IN-SPERSON TO SPERSON.
-           MOVE IN-SQTY TO SQTY.
-           MOVE           INSERT-STMT TO INS-TEXT.
-           MOVE LENGTH OF INSERT-STMT TO INS-LEN.
-           EXEC SQL EXECUTE IMMEDIATE :INS-STMT END-EXEC.
-       GET-SUM.
+           PERFORM STAMP-CURRENT-TS.
+           COMPUTE HV-EXT-AMT = IN-SQTY * IN-UNIT-PRICE
+              ON SIZE ERROR
+                 SET OUT-RC-AMT-TOO-LARGE TO TRUE
+           END-COMPUTE.
+           IF OUT-RC-OK
+              MOVE IN-SPERSON    TO SPERSON
+              MOVE IN-TKT-NO     TO STKTNO
+              MOVE HV-CURR-DATE  TO STKTDATE
+              MOVE IN-PRODUCT    TO SPRODUCT
+              MOVE IN-SQTY       TO SQTY
+              MOVE IN-UNIT-PRICE TO SUPRICE
+              MOVE HV-EXT-AMT    TO SEXTAMT
+              MOVE           INSERT-STMT TO INS-TEXT
+              MOVE LENGTH OF INSERT-STMT TO INS-LEN
+              EXEC SQL EXECUTE IMMEDIATE :INS-STMT END-EXEC
+           END-IF.
+      *
+      * WRITE-AUDIT-ROW leaves a trace of who/what/when behind every
+      * successful insert so a later SALESSUM discrepancy can be
+      * traced back to a job and a terminal, not just "it's in SALES".
+      *
+       WRITE-AUDIT-ROW.
+           PERFORM STAMP-CURRENT-TS.
+           MOVE IN-SPERSON    TO AUD-SPERSON.
+           MOVE IN-TKT-NO     TO AUD-TKT-NO.
+           MOVE IN-PRODUCT    TO AUD-PRODUCT.
+           MOVE IN-SQTY       TO AUD-QTY.
+           MOVE IN-UNIT-PRICE TO AUD-UNIT-PRICE.
+           MOVE HV-EXT-AMT    TO AUD-EXT-AMT.
+           SET AUD-ACT-INSERT TO TRUE.
+           MOVE SPACES     TO AUD-REASON-CD.
+           MOVE IN-JOB-ID  TO AUD-JOB-ID.
+           MOVE IN-TERM-ID TO AUD-TERM-ID.
+           MOVE HV-CURR-DATE TO AUD-TS-DATE.
+           MOVE HV-CURR-TIME TO AUD-TS-TIME.
            EXEC SQL
-              SELECT SUM(SALES) INTO :SALESSUM FROM SALES
+              INSERT INTO SALES_AUDIT
+                 (AUD_SPERSON, AUD_TKT_NO, AUD_PRODUCT, AUD_QTY,
+                  AUD_UNIT_PRICE, AUD_EXT_AMT, AUD_ACTION,
+                  AUD_REASON_CD, AUD_JOB_ID, AUD_TERM_ID,
+                  AUD_TS_DATE, AUD_TS_TIME)
+              VALUES
+                 (:AUD-SPERSON, :AUD-TKT-NO, :AUD-PRODUCT, :AUD-QTY,
+                  :AUD-UNIT-PRICE, :AUD-EXT-AMT, :AUD-ACTION,
+                  :AUD-REASON-CD, :AUD-JOB-ID, :AUD-TERM-ID,
+                  :AUD-TS-DATE, :AUD-TS-TIME)
            END-EXEC.
-           MOVE SALESSUM TO OUT-SALESSUM.
-       SELECT-ROWS.
+       GET-SUM.
            EXEC SQL
-              DECLARE CUR CURSOR WITH RETURN FOR SELECT * FROM SALES
+              SELECT SUM(SALES_EXT_AMT) INTO :SALESSUM FROM SALES
            END-EXEC.
-           IF SQLCODE = 0
-              EXEC SQL OPEN CUR END-EXEC
-           END-IF.
\ No newline at end of file
+           MOVE SALESSUM TO OUT-SALESSUM.
+      *
+      * WRITE-SUSPENSE-ROW parks a rejected ticket where it can be
+      * researched instead of being lost or, worse, quietly let
+      * through into SALES.
+      *
+       WRITE-SUSPENSE-ROW.
+           PERFORM STAMP-CURRENT-TS.
+           MOVE IN-SPERSON    TO SUSP-SPERSON.
+           MOVE IN-TKT-NO     TO SUSP-TKT-NO.
+           MOVE IN-PRODUCT    TO SUSP-PRODUCT.
+           MOVE IN-SQTY       TO SUSP-QTY.
+           MOVE IN-UNIT-PRICE TO SUSP-UNIT-PRICE.
+           MOVE OUT-RETCODE TO SUSP-RETCODE.
+           MOVE HV-CURR-DATE TO SUSP-TS-DATE.
+           MOVE HV-CURR-TIME TO SUSP-TS-TIME.
+           EVALUATE TRUE
+              WHEN OUT-RC-BAD-QTY
+                 MOVE "QUANTITY ZERO, NEGATIVE, OR TOO LARGE"
+                   TO SUSP-REASON
+              WHEN OUT-RC-BAD-SPERSON
+                 MOVE "SALESPERSON CODE IS BLANK"
+                   TO SUSP-REASON
+              WHEN OUT-RC-BAD-PRODUCT
+                 MOVE "PRODUCT CODE IS BLANK"
+                   TO SUSP-REASON
+              WHEN OUT-RC-BAD-PRICE
+                 MOVE "UNIT PRICE ZERO OR NEGATIVE"
+                   TO SUSP-REASON
+              WHEN OUT-RC-AMT-TOO-LARGE
+                 MOVE "EXTENDED AMOUNT TOO LARGE"
+                   TO SUSP-REASON
+              WHEN OUT-RC-UNKNOWN-EMP
+                 MOVE "SALESPERSON NOT ON EMPMAST"
+                   TO SUSP-REASON
+              WHEN OUT-RC-TERM-EMP
+                 MOVE "SALESPERSON IS TERMINATED"
+                   TO SUSP-REASON
+              WHEN OUT-RC-INSERT-FAIL
+                 MOVE "INSERT INTO SALES FAILED"
+                   TO SUSP-REASON
+              WHEN OTHER
+                 MOVE "REJECTED - SEE RETURN CODE"
+                   TO SUSP-REASON
+           END-EVALUATE.
+           IF SUSPENSE-FILE-STARTED
+              OPEN EXTEND SUSPENSE-FILE
+           ELSE
+              OPEN OUTPUT SUSPENSE-FILE
+              SET SUSPENSE-FILE-STARTED TO TRUE
+           END-IF.
+           MOVE SUSPENSE-RECORD TO SUSPENSE-REC.
+           WRITE SUSPENSE-REC.
+           CLOSE SUSPENSE-FILE.
+       STAMP-CURRENT-TS.
+           ACCEPT HV-CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT HV-CURR-TIME FROM TIME.
